@@ -4,8 +4,39 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INFILE ASSIGN TO "5.input"
+      *> ASSIGN targets are symbolic (ddnames), not literal paths, so
+      *> the batch JCL can allocate real datasets under these DD names.
+      *> An ad hoc run with no JCL resolves each one to a same-named
+      *> file in the working directory (a file literally called
+      *> INFILE, RPTOUT, DTLOUT, REJOUT, EXCPOUT, or CKPTFILE) unless
+      *> its DD_<ddname> environment variable points somewhere else
+      *> (e.g. DD_INFILE=5.input) -- NOT the "5.input"/"5.detail"/etc.
+      *> literal names this program used before this ddname switch.
+           SELECT INFILE ASSIGN TO INFILE
                   LINE SEQUENTIAL.
+           SELECT REPORT-OUT ASSIGN TO RPTOUT
+                  LINE SEQUENTIAL.
+           SELECT DETAIL-OUT ASSIGN TO DTLOUT
+                  LINE SEQUENTIAL.
+           SELECT REJECT-OUT ASSIGN TO REJOUT
+                  LINE SEQUENTIAL.
+      *> Update records that are well-formed but whose dependency
+      *> graph has a cycle -- TOPSORT can never finish these -- land
+      *> here instead of stopping the run.
+           SELECT EXCEPTIONS-OUT ASSIGN TO EXCPOUT
+                  LINE SEQUENTIAL.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO CKPTFILE
+                  LINE SEQUENTIAL.
+      *> Persistent catalog of ordering rules, keyed by the same
+      *> PRE/SUC pair as a PAGE-ORDERING-RULE line, maintained by
+      *> 5rulemaint instead of being retyped into every day's INFILE.
+      *> OPTIONAL so a run with no master allocated just falls back to
+      *> requiring the inline rule block, as before.
+           SELECT OPTIONAL RULEMSTR ASSIGN TO RULEMSTR
+                  ORGANIZATION INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS RULEMSTR-KEY
+                  FILE STATUS IS WS-RULEMSTR-STATUS.
 
       *> This might not be a great problem for cobol, but I'm getting
       *> nervous that future problems will be near-impossible to parse
@@ -18,74 +49,297 @@
        FILE SECTION.
        FD INFILE.
        01 LINE-RECORD.
-              05 PAGE-ORDERING-RULE.
-                     10 PRE PIC 99.
-                     10 FILLER PIC X.
-                     10 SUC PIC 99.
-                     10 FILLER PIC X(70).
-              05 UPDATE-RECORD REDEFINES PAGE-ORDERING-RULE.
-                     10 PAGE-NUM-CONTAINER OCCURS 25 TIMES.
-                            15 PAGE-NUM PIC 99.
+              05 LINE-IMAGE PIC X(1000).
+              05 PAGE-ORDERING-RULE REDEFINES LINE-IMAGE.
+                     10 PRE PIC 999.
+                     10 RULE-DELIM PIC X.
+                     10 SUC PIC 999.
+                     10 FILLER PIC X(993).
+              05 UPDATE-RECORD REDEFINES LINE-IMAGE.
+                     10 PAGE-NUM-CONTAINER OCCURS 250 TIMES.
+                            15 PAGE-NUM PIC 999.
                             15 FILLER PIC X.
 
+      *> Fixed-layout totals, one record per line, meant to be filed
+      *> or picked up by a downstream step instead of scraped from the
+      *> job log.
+       FD REPORT-OUT.
+       01 REPORT-RECORD.
+              05 RPT-LABEL PIC X(16).
+              05 RPT-VALUE PIC Z(9)9.
+
+      *> One line per UPDATE-RECORD, so a run can be audited to see
+      *> exactly which updates needed reordering and what they were
+      *> reordered to.
+       FD DETAIL-OUT.
+       01 DETAIL-RECORD.
+              05 DTL-LINE-NUM PIC 9(6).
+              05 FILLER PIC X VALUE SPACE.
+              05 DTL-CORRECT-FLAG PIC X.
+              05 FILLER PIC X VALUE SPACE.
+              05 DTL-ORIGINAL PIC X(1000).
+              05 FILLER PIC X VALUE SPACE.
+              05 DTL-CORRECTED PIC X(1000).
+
+      *> Lines that don't parse as either a well-formed rule
+      *> (NNN|NNN) or a well-formed update (comma-separated NNN's)
+      *> land here with the raw image and a reason code, instead of
+      *> being silently absorbed into the totals.
+       FD REJECT-OUT.
+       01 REJECT-RECORD.
+              05 REJ-LINE-NUM PIC 9(6).
+              05 FILLER PIC X VALUE SPACE.
+              05 REJ-REASON-CODE PIC X(7).
+              05 FILLER PIC X VALUE SPACE.
+              05 REJ-REASON-TEXT PIC X(40).
+              05 FILLER PIC X VALUE SPACE.
+              05 REJ-LINE-IMAGE PIC X(1000).
+
+      *> One line per update record abandoned because
+      *> FIND-NODE-W-NO-PREREQS could not find a next page with no
+      *> remaining prerequisites -- i.e. its rules form a cycle.
+       FD EXCEPTIONS-OUT.
+       01 EXCEPTION-RECORD.
+              05 EXC-LINE-NUM PIC 9(6).
+              05 FILLER PIC X VALUE SPACE.
+              05 EXC-REASON-CODE PIC X(7).
+              05 FILLER PIC X VALUE SPACE.
+              05 EXC-REASON-TEXT PIC X(40).
+              05 FILLER PIC X VALUE SPACE.
+              05 EXC-ORIGINAL PIC X(1000).
+
+      *> Periodic snapshot of the dependency table, WS-PROCESSING-DEPS,
+      *> the running Part 1/Part 2 sums and control totals, and the
+      *> current INFILE relative record number, so a restart run can
+      *> skip back to this point instead of reprocessing the whole
+      *> dependency table and update deck from scratch -- and without
+      *> losing everything already tallied for the records skipped
+      *> over. One HDR record carries the counters; one DEP record per
+      *> predecessor with at least one successor carries its successor
+      *> list.
+       FD CHECKPOINT-FILE.
+       01 CKPT-RECORD.
+              05 CKPT-REC-TYPE PIC X(3).
+              05 FILLER PIC X.
+              05 CKPT-HDR-REC-NUM PIC 9(9).
+              05 FILLER PIC X.
+              05 CKPT-HDR-PROC-DEPS PIC X.
+              05 FILLER PIC X.
+              05 CKPT-HDR-SUM PIC 9(10).
+              05 FILLER PIC X.
+              05 CKPT-HDR-SUM-2 PIC 9(10).
+              05 FILLER PIC X.
+              05 CKPT-HDR-RULE-CNT PIC 9(6).
+              05 FILLER PIC X.
+              05 CKPT-HDR-UPDATE-CNT PIC 9(6).
+              05 FILLER PIC X.
+              05 CKPT-HDR-CORRECT-CNT PIC 9(6).
+              05 FILLER PIC X.
+              05 CKPT-HDR-TOPSORT-CNT PIC 9(6).
+              05 FILLER PIC X.
+              05 CKPT-HDR-CYCLE-CNT PIC 9(6).
+              05 FILLER PIC X.
+              05 CKPT-HDR-DETAIL-LINE-NUM PIC 9(6).
+              05 FILLER PIC X.
+              05 CKPT-HDR-REJECT-CNT PIC 9(6).
+              05 FILLER PIC X.
+              05 CKPT-DEP-PRE PIC 999.
+              05 FILLER PIC X.
+              05 CKPT-DEP-CNT PIC 999.
+              05 FILLER PIC X.
+              05 CKPT-DEP-SUC-LIST PIC X(2000).
+
+      *> One record per standing ordering rule. RULEMSTR-STATUS lets
+      *> 5rulemaint suspend a rule (change transaction) without losing
+      *> its RULEMSTR-DESC history the way an outright delete would.
+      *> Layout is COPYed from RULEMSTR.cpy so this FD and
+      *> 5rulemaint.cbl's can't drift apart from each other.
+       FD RULEMSTR.
+           COPY RULEMSTR.
+
        WORKING-STORAGE SECTION.
        01 WS-LINE-RECORD.
-              05 WS-PAGE-ORDERING-RULE.
-                     10 WS-PRE PIC 99.
-                     10 FILLER PIC X.
-                     10 WS-SUC PIC 99.
-                     10 FILLER PIC X(70).
-              05 WS-UPDATE-RECORD REDEFINES WS-PAGE-ORDERING-RULE.
-                     10 WS-PAGE-NUM-CONTAINER OCCURS 25 TIMES.
-                            15 WS-PAGE-NUM PIC 99.
+              05 WS-LINE-IMAGE PIC X(1000).
+              05 WS-PAGE-ORDERING-RULE REDEFINES WS-LINE-IMAGE.
+                     10 WS-PRE PIC 999.
+                     10 WS-RULE-DELIM PIC X.
+                     10 WS-SUC PIC 999.
+                     10 FILLER PIC X(993).
+              05 WS-UPDATE-RECORD REDEFINES WS-LINE-IMAGE.
+                     10 WS-PAGE-NUM-CONTAINER OCCURS 250 TIMES.
+                            15 WS-PAGE-NUM PIC 999.
                             15 FILLER PIC X.
        01 WS-EOF PIC A.
       *>  WS-PROCESSING-DEPS: 'Y' when processing initial lines of the
-      *> format '99|99' (ordering rules).
+      *> format '999|999' (ordering rules).
       *> Then 'N' when processing update records.
        01 WS-PROCESSING-DEPS PIC A VALUE "Y".
+      *> WS-DEP/WS-DEP-CNT are indexed directly by page number, so they
+      *> have to be sized to the widest page number PRE/SUC can hold.
        01 WS-DEPS.
-              05 WS-DEP OCCURS 99 TIMES.
-      *>             10 WS-DEP-PRE PIC 99.
-                     10 WS-DEP-SUC PIC 99 OCCURS 99 TIMES.
+              05 WS-DEP OCCURS 999 TIMES.
+      *>             10 WS-DEP-PRE PIC 999.
+                     10 WS-DEP-SUC PIC 999 OCCURS 500 TIMES.
       *> Lengths of WS-DEP(WS-I)
        01 WS-DEPS-CNTS.
-              05 WS-DEP-CNT PIC 99 OCCURS 99 TIMES.
-       01 WS-I PIC 99.
-       01 WS-J PIC 99.
-       01 WS-K PIC 99.
-       01 WS-L PIC 99.
-       01 WS-N PIC 99.
-       01 WS-SUM PIC 9(10).
-       01 WS-SUM-2 PIC 9(10).
+              05 WS-DEP-CNT PIC 999 OCCURS 999 TIMES VALUE ZERO.
+      *> WS-ADJ-SUC(PRE, SUC) = 'Y' iff a PRE|SUC rule is in force --
+      *> a direct O(1) adjacency check kept in step with WS-DEP-SUC,
+      *> so the correctness check and FIND-NODE-W-NO-PREREQS don't
+      *> have to linearly rescan a page's whole successor list (up to
+      *> 500 entries) every time they just need a yes/no answer.
+      *> WS-DEP-SUC/WS-DEP-CNT stay the system of record for anything
+      *> that has to enumerate or serialize a page's successors
+      *> (WRITE-CHECKPOINT); this table is purely a derived index.
+       01 WS-ADJ-MATRIX.
+              05 WS-ADJ-PRE OCCURS 999 TIMES.
+                     10 WS-ADJ-SUC PIC X OCCURS 999 TIMES VALUE 'N'.
+       01 WS-I PIC 999.
+       01 WS-J PIC 999.
+       01 WS-K PIC 999.
+       01 WS-N PIC 999.
+       01 WS-SUM PIC 9(10) VALUE ZERO.
+       01 WS-SUM-2 PIC 9(10) VALUE ZERO.
        01 WS-SUM-DISP PIC Z(9)9.
        01 WS-CORRECT PIC A.
+      *> WS-CORRECT gets reused as FIND-NODE-W-NO-PREREQS's scratch
+      *> flag once TOPSORT starts, so the update's real correctness
+      *> is latched here first for WRITE-DETAIL-RECORD to report.
+       01 WS-UPDATE-CORRECT PIC A.
+      *> Ceiling matching PAGE-NUM-CONTAINER's OCCURS, so WS-N can
+      *> never walk off the end of the table on a malformed or
+      *> oversized update line.
+       78 WS-MAX-PAGE-SLOTS VALUE 250.
+      *> Ceiling matching WS-DEP-SUC's OCCURS, so a predecessor page
+      *> with more successor rules than the table can hold is rejected
+      *> instead of overrunning into the next predecessor's slots.
+       78 WS-MAX-SUCCESSOR-SLOTS VALUE 500.
+      *> Snapshot of the update's page sequence as it was read, taken
+      *> before TOPSORT permutes WS-PAGE-NUM in place, so the detail
+      *> listing can still show what the line originally looked like.
+       01 WS-ORIG-PAGE-NUM PIC 999 OCCURS 250 TIMES.
+       01 WS-DETAIL-LINE-NUM PIC 9(6) VALUE 0.
+       01 WS-PAGE-LIST-TEXT PIC X(1000).
+       01 WS-LIST-PTR PIC 9(4).
+       01 WS-LINE-VALID PIC A VALUE 'Y'.
+       01 WS-REJECT-CNT PIC 9(6) VALUE 0.
+       01 WS-REJECT-REASON-CODE PIC X(7).
+       01 WS-REJECT-REASON-TEXT PIC X(40).
+      *> Relative record number of the last INFILE record read --
+      *> checkpointed periodically so a restart can skip straight
+      *> back to it.
+       01 WS-REC-NUM PIC 9(9) VALUE 0.
+       01 WS-RESTART-REC-NUM PIC 9(9) VALUE 0.
+       01 WS-CKPT-EOF PIC A.
+       01 WS-CKPT-DIV PIC 9(9).
+       01 WS-CKPT-REM PIC 9(9).
+       78 WS-CKPT-INTERVAL VALUE 500.
+       01 WS-SKIP-CTR PIC 9(9).
+      *> Drives the WS-DEP-CNT dump loop in WRITE-CHECKPOINT. Must be
+      *> wider than WS-I (PIC 999, max value 999) so the loop can
+      *> actually test past the last table entry instead of wrapping.
+       01 WS-CKPT-IDX PIC 9(4).
+       01 WS-UNSTRING-PTR PIC 9(4).
+       01 WS-UNSTRING-NUM PIC 999.
+       01 WS-RULEMSTR-STATUS PIC XX.
+       01 WS-RULEMSTR-EOF PIC A.
+      *> Set by FIND-NODE-W-NO-PREREQS when an update's rules form a
+      *> cycle, so TOPSORT can stop trying to sort it and
+      *> PROCESS-UPDATE-RECORD can route it to EXCEPTIONS-OUT instead
+      *> of adding a bogus middle page to WS-SUM-2.
+       01 WS-CYCLE-FOUND PIC A VALUE 'N'.
+       01 WS-CYCLE-CNT PIC 9(6) VALUE 0.
+      *> Control totals for the balancing block appended to REPORT-OUT
+      *> after Part 1/Part 2, so a run can be reconciled without
+      *> re-deriving the numbers from DETAIL-OUT/REJECT-OUT by hand.
+       01 WS-RULE-CNT PIC 9(6) VALUE 0.
+       01 WS-UPDATE-CNT PIC 9(6) VALUE 0.
+       01 WS-CORRECT-CNT PIC 9(6) VALUE 0.
+       01 WS-TOPSORT-CNT PIC 9(6) VALUE 0.
+       01 WS-MAX-SUCCESSORS PIC 999 VALUE 0.
+       01 WS-TOTALS-IDX PIC 9(4).
 
        PROCEDURE DIVISION.
            OPEN INPUT INFILE.
 
+      *> LOAD-CHECKPOINT has to run before REPORT-OUT/DETAIL-OUT/
+      *> REJECT-OUT/EXCEPTIONS-OUT are opened, so a restart run can
+      *> open them EXTEND (append) instead of OUTPUT (truncate) and
+      *> keep the audit lines a prior, interrupted run already wrote
+      *> for the records it processed before the checkpoint.
+           PERFORM LOAD-CHECKPOINT
+           IF WS-RESTART-REC-NUM > 0
+              OPEN EXTEND REPORT-OUT
+              OPEN EXTEND DETAIL-OUT
+              OPEN EXTEND REJECT-OUT
+              OPEN EXTEND EXCEPTIONS-OUT
+              PERFORM SKIP-TO-CHECKPOINT
+           ELSE
+              OPEN OUTPUT REPORT-OUT
+              OPEN OUTPUT DETAIL-OUT
+              OPEN OUTPUT REJECT-OUT
+              OPEN OUTPUT EXCEPTIONS-OUT
+              PERFORM LOAD-RULE-MASTER
+           END-IF
+
            PERFORM UNTIL WS-EOF = 'Y'
               READ INFILE INTO WS-LINE-RECORD
                      AT END
                             MOVE 'Y' TO WS-EOF
                      NOT AT END
+                            ADD 1 TO WS-REC-NUM
                             PERFORM PROCESS-LINE
+                            DIVIDE WS-REC-NUM BY WS-CKPT-INTERVAL
+                                   GIVING WS-CKPT-DIV
+                                   REMAINDER WS-CKPT-REM
+                            IF WS-CKPT-REM = 0
+                               PERFORM WRITE-CHECKPOINT
+                            END-IF
            END-PERFORM
 
            MOVE WS-SUM TO WS-SUM-DISP.
            DISPLAY 'Part 1: ' WS-SUM-DISP.
+           MOVE 'PART 1' TO RPT-LABEL.
+           MOVE WS-SUM TO RPT-VALUE.
+           WRITE REPORT-RECORD.
+
            MOVE WS-SUM-2 TO WS-SUM-DISP.
            DISPLAY 'Part 2: ' WS-SUM-DISP.
+           MOVE 'PART 2' TO RPT-LABEL.
+           MOVE WS-SUM-2 TO RPT-VALUE.
+           WRITE REPORT-RECORD.
+
+           PERFORM WRITE-CONTROL-TOTALS.
+
+      *> INFILE ran all the way to EOF, so this is a clean end of job,
+      *> not an abend -- empty out CHECKPOINT-FILE so tomorrow's
+      *> ordinary run doesn't load today's leftover checkpoint and
+      *> mistake itself for a restart of an unrelated INFILE.
+           PERFORM CLEAR-CHECKPOINT.
 
            CLOSE INFILE.
+           CLOSE REPORT-OUT.
+           CLOSE DETAIL-OUT.
+           CLOSE REJECT-OUT.
+           CLOSE EXCEPTIONS-OUT.
+
+      *> RC 4 (warning range) flags a run that completed but had to
+      *> skip one or more cyclic updates, so operations can tell that
+      *> apart from a fully clean run without treating it as a hard
+      *> failure the way a cycle used to (see EXCEPTIONS-OUT/WS-CYCLE-
+      *> CNT in FIND-NODE-W-NO-PREREQS/PROCESS-UPDATE-RECORD).
+           IF WS-CYCLE-CNT > 0
+              MOVE 4 TO RETURN-CODE
+           END-IF
+
            STOP RUN.
 
        PROCESS-LINE.
       *> Check for blank line when switching from dependencies to
       *> update-records.
-           IF WS-PRE IS ZERO
+           IF WS-LINE-IMAGE = SPACES
                   MOVE 'N' TO WS-PROCESSING-DEPS
-                  EXIT
+                  EXIT PARAGRAPH
            END-IF
 
            IF WS-PROCESSING-DEPS = 'Y'
@@ -94,50 +348,423 @@
                   PERFORM PROCESS-UPDATE-RECORD
            END-IF.
 
+      *> Validate a PAGE-ORDERING-RULE line (NNN|NNN) before trusting
+      *> WS-PRE/WS-SUC. A bad delimiter or non-numeric page number is
+      *> rejected instead of skewing WS-DEP-CNT/WS-DEP-SUC.
        PROCESS-DEPENDENCY.
+           MOVE 'Y' TO WS-LINE-VALID
+           EVALUATE TRUE
+              WHEN WS-RULE-DELIM NOT = '|'
+                 MOVE 'N' TO WS-LINE-VALID
+                 MOVE 'BADDLIM' TO WS-REJECT-REASON-CODE
+                 MOVE 'Rule delimiter is not |'
+                    TO WS-REJECT-REASON-TEXT
+              WHEN WS-PRE IS NOT NUMERIC OR WS-SUC IS NOT NUMERIC
+                 MOVE 'N' TO WS-LINE-VALID
+                 MOVE 'BADNUM' TO WS-REJECT-REASON-CODE
+                 MOVE 'Rule page number is not numeric'
+                    TO WS-REJECT-REASON-TEXT
+              WHEN WS-PRE IS ZERO OR WS-SUC IS ZERO
+                 MOVE 'N' TO WS-LINE-VALID
+                 MOVE 'ZERNUM' TO WS-REJECT-REASON-CODE
+                 MOVE 'Rule page number is zero'
+                    TO WS-REJECT-REASON-TEXT
+              WHEN WS-DEP-CNT(WS-PRE) NOT LESS THAN
+                   WS-MAX-SUCCESSOR-SLOTS
+                 MOVE 'N' TO WS-LINE-VALID
+                 MOVE 'MAXSUCC' TO WS-REJECT-REASON-CODE
+                 STRING 'Page ' DELIMITED BY SIZE
+                        WS-PRE DELIMITED BY SIZE
+                        ' exceeds ' DELIMITED BY SIZE
+                        WS-MAX-SUCCESSOR-SLOTS DELIMITED BY SIZE
+                        ' successor rules' DELIMITED BY SIZE
+                        INTO WS-REJECT-REASON-TEXT
+           END-EVALUATE
+
+           IF WS-LINE-VALID = 'N'
+              PERFORM REJECT-LINE
+              EXIT PARAGRAPH
+           END-IF
+
+           ADD 1 TO WS-RULE-CNT.
            ADD 1 TO WS-DEP-CNT(WS-PRE).
            MOVE WS-SUC TO WS-DEP-SUC(WS-PRE, WS-DEP-CNT(WS-PRE)).
+           MOVE 'Y' TO WS-ADJ-SUC(WS-PRE, WS-SUC).
 
+      *> Validate an UPDATE-RECORD line -- a comma-separated list of
+      *> well-formed page numbers, no longer than WS-MAX-PAGE-SLOTS --
+      *> before running it through the correctness check.
        PROCESS-UPDATE-RECORD.
+           MOVE 'Y' TO WS-LINE-VALID
+      *> WS-N > WS-MAX-PAGE-SLOTS has to be tested ahead of
+      *> WS-PAGE-NUM(WS-N) IS ZERO, not after it -- otherwise a line
+      *> that fills every one of the WS-MAX-PAGE-SLOTS slots with a
+      *> valid, non-zero page number (nothing left to ever test as
+      *> the terminating zero) drives WS-N to WS-MAX-PAGE-SLOTS + 1
+      *> and subscripts WS-PAGE-NUM one past the end of the table
+      *> before this UNTIL ever gets a chance to stop it.
            PERFORM VARYING WS-N FROM 1 BY 1
-                  UNTIL WS-PAGE-NUM(WS-N) IS ZERO
-      *> No statement here on purpose, just building up WS-N
+                  UNTIL WS-N > WS-MAX-PAGE-SLOTS
+                     OR WS-LINE-VALID = 'N'
+                     OR WS-PAGE-NUM(WS-N) IS ZERO
+              IF WS-PAGE-NUM(WS-N) IS NOT NUMERIC
+                 MOVE 'N' TO WS-LINE-VALID
+                 MOVE 'BADNUM' TO WS-REJECT-REASON-CODE
+                 MOVE 'Update page number is not numeric'
+                    TO WS-REJECT-REASON-TEXT
+              END-IF
+           END-PERFORM
+
+      *> WS-PAGE-NUM-CONTAINER's OCCURS WS-MAX-PAGE-SLOTS is exactly
+      *> as wide as WS-LINE-IMAGE, so there is no slot beyond
+      *> WS-MAX-PAGE-SLOTS for a genuine overflow to ever land in --
+      *> running the loop out to WS-N > WS-MAX-PAGE-SLOTS with the
+      *> line still valid means all WS-MAX-PAGE-SLOTS entries were
+      *> legitimate page numbers, not that the line overflowed the
+      *> table. Accept it at full capacity instead of rejecting the
+      *> table's own maximum size as OVRFLOW.
+
+           IF WS-LINE-VALID = 'N'
+              PERFORM REJECT-LINE
+              EXIT PARAGRAPH
+           END-IF
+
+           ADD 1 TO WS-UPDATE-CNT
+
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I = WS-N
+              MOVE WS-PAGE-NUM(WS-I) TO WS-ORIG-PAGE-NUM(WS-I)
            END-PERFORM
 
            MOVE 'Y' TO WS-CORRECT
 
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I = WS-N
-              PERFORM VARYING WS-J FROM 1 BY 1
-                            UNTIL WS-J > WS-DEP-CNT(WS-PAGE-NUM(WS-I))
-                     PERFORM VARYING WS-K FROM 1 BY 1
-                                   UNTIL WS-K = WS-I
-                            IF WS-PAGE-NUM(WS-K) =
-                               WS-DEP-SUC(WS-PAGE-NUM(WS-I), WS-J)
-                                   MOVE 'N' TO WS-CORRECT
-                            END-IF
-                     END-PERFORM
+              PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K = WS-I
+                     IF WS-ADJ-SUC(WS-PAGE-NUM(WS-I), WS-PAGE-NUM(WS-K))
+                        = 'Y'
+                            MOVE 'N' TO WS-CORRECT
+                     END-IF
               END-PERFORM
            END-PERFORM
 
-           IF WS-CORRECT = 'Y'
+           MOVE WS-CORRECT TO WS-UPDATE-CORRECT
+
+           IF WS-UPDATE-CORRECT = 'Y'
+              ADD 1 TO WS-CORRECT-CNT
               COMPUTE WS-I = WS-N / 2
               ADD WS-PAGE-NUM(WS-I) TO WS-SUM
+              PERFORM WRITE-DETAIL-RECORD
            ELSE
+              ADD 1 TO WS-TOPSORT-CNT
+              MOVE 'N' TO WS-CYCLE-FOUND
               PERFORM TOPSORT
-              COMPUTE WS-I = WS-N / 2
-              ADD WS-PAGE-NUM(WS-I) TO WS-SUM-2
+              IF WS-CYCLE-FOUND = 'Y'
+                 PERFORM WRITE-EXCEPTION-RECORD
+              ELSE
+                 COMPUTE WS-I = WS-N / 2
+                 ADD WS-PAGE-NUM(WS-I) TO WS-SUM-2
+                 PERFORM WRITE-DETAIL-RECORD
+              END-IF
            END-IF.
 
+      *> Build the DTL-ORIGINAL/DTL-CORRECTED text for the detail
+      *> listing and write one DETAIL-RECORD for this update.
+       WRITE-DETAIL-RECORD.
+           MOVE SPACES TO DETAIL-RECORD
+           ADD 1 TO WS-DETAIL-LINE-NUM
+           MOVE WS-DETAIL-LINE-NUM TO DTL-LINE-NUM
+           MOVE WS-UPDATE-CORRECT TO DTL-CORRECT-FLAG
+
+           MOVE SPACES TO WS-PAGE-LIST-TEXT
+           MOVE 1 TO WS-LIST-PTR
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I = WS-N
+              STRING WS-ORIG-PAGE-NUM(WS-I) DELIMITED BY SIZE
+                     ',' DELIMITED BY SIZE
+                     INTO WS-PAGE-LIST-TEXT
+                     WITH POINTER WS-LIST-PTR
+              END-STRING
+           END-PERFORM
+           MOVE WS-PAGE-LIST-TEXT TO DTL-ORIGINAL
+
+           MOVE SPACES TO DTL-CORRECTED
+           IF WS-UPDATE-CORRECT = 'N'
+              MOVE SPACES TO WS-PAGE-LIST-TEXT
+              MOVE 1 TO WS-LIST-PTR
+              PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I = WS-N
+                 STRING WS-PAGE-NUM(WS-I) DELIMITED BY SIZE
+                        ',' DELIMITED BY SIZE
+                        INTO WS-PAGE-LIST-TEXT
+                        WITH POINTER WS-LIST-PTR
+                 END-STRING
+              END-PERFORM
+              MOVE WS-PAGE-LIST-TEXT TO DTL-CORRECTED
+           END-IF
+
+           WRITE DETAIL-RECORD.
+
+      *> Write the current WS-LINE-IMAGE and reason code/text to
+      *> REJECT-OUT instead of letting a malformed line flow into
+      *> WS-DEP or WS-PAGE-NUM.
+       REJECT-LINE.
+           MOVE SPACES TO REJECT-RECORD
+           ADD 1 TO WS-REJECT-CNT
+           MOVE WS-REJECT-CNT TO REJ-LINE-NUM
+           MOVE WS-REJECT-REASON-CODE TO REJ-REASON-CODE
+           MOVE WS-REJECT-REASON-TEXT TO REJ-REASON-TEXT
+           MOVE WS-LINE-IMAGE TO REJ-LINE-IMAGE
+           WRITE REJECT-RECORD.
+
+      *> Log an update record whose rules form a cycle -- WS-CYCLE-
+      *> FOUND came back 'Y' from TOPSORT -- to EXCEPTIONS-OUT using
+      *> its original page sequence, since TOPSORT never produced a
+      *> corrected one.
+       WRITE-EXCEPTION-RECORD.
+           MOVE SPACES TO EXCEPTION-RECORD
+           ADD 1 TO WS-CYCLE-CNT
+           ADD 1 TO WS-DETAIL-LINE-NUM
+           MOVE WS-DETAIL-LINE-NUM TO EXC-LINE-NUM
+           MOVE 'CYCLE' TO EXC-REASON-CODE
+           MOVE 'Update ordering rules form a cycle'
+              TO EXC-REASON-TEXT
+
+           MOVE SPACES TO WS-PAGE-LIST-TEXT
+           MOVE 1 TO WS-LIST-PTR
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I = WS-N
+              STRING WS-ORIG-PAGE-NUM(WS-I) DELIMITED BY SIZE
+                     ',' DELIMITED BY SIZE
+                     INTO WS-PAGE-LIST-TEXT
+                     WITH POINTER WS-LIST-PTR
+              END-STRING
+           END-PERFORM
+           MOVE WS-PAGE-LIST-TEXT TO EXC-ORIGINAL
+
+           WRITE EXCEPTION-RECORD.
+
+      *> Balancing block appended to REPORT-OUT after Part 1/Part 2,
+      *> so a run can be audited without re-deriving these numbers
+      *> from DETAIL-OUT/REJECT-OUT/EXCEPTIONS-OUT by hand. Max
+      *> successors is swept fresh from WS-DEP-CNT here rather than
+      *> tracked incrementally, so it reflects rules loaded from
+      *> RULEMSTR as well as the inline rule block.
+       WRITE-CONTROL-TOTALS.
+           PERFORM VARYING WS-TOTALS-IDX FROM 1 BY 1
+                   UNTIL WS-TOTALS-IDX > 999
+              IF WS-DEP-CNT(WS-TOTALS-IDX) > WS-MAX-SUCCESSORS
+                 MOVE WS-DEP-CNT(WS-TOTALS-IDX) TO WS-MAX-SUCCESSORS
+              END-IF
+           END-PERFORM
+
+           MOVE 'RULE COUNT' TO RPT-LABEL
+           MOVE WS-RULE-CNT TO RPT-VALUE
+           WRITE REPORT-RECORD
+
+           MOVE 'UPDATE COUNT' TO RPT-LABEL
+           MOVE WS-UPDATE-CNT TO RPT-VALUE
+           WRITE REPORT-RECORD
+
+           MOVE 'CORRECT COUNT' TO RPT-LABEL
+           MOVE WS-CORRECT-CNT TO RPT-VALUE
+           WRITE REPORT-RECORD
+
+           MOVE 'TOPSORT COUNT' TO RPT-LABEL
+           MOVE WS-TOPSORT-CNT TO RPT-VALUE
+           WRITE REPORT-RECORD
+
+           MOVE 'CYCLES SKIPPED' TO RPT-LABEL
+           MOVE WS-CYCLE-CNT TO RPT-VALUE
+           WRITE REPORT-RECORD
+
+           MOVE 'MAX SUCCESSORS' TO RPT-LABEL
+           MOVE WS-MAX-SUCCESSORS TO RPT-VALUE
+           WRITE REPORT-RECORD.
+
+      *> Seed WS-DEP/WS-DEP-CNT from the standing rule master, if one
+      *> is allocated, so INFILE doesn't have to carry every rule every
+      *> day. Skipped on a checkpoint restart, since the checkpoint
+      *> already has the merged WS-DEP/WS-DEP-CNT from the original run.
+      *> Only RULEMSTR-ACTIVE rules count; RULEMSTR-INACTIVE ones stay
+      *> on file (5rulemaint's change transaction) but don't apply.
+       LOAD-RULE-MASTER.
+           MOVE 'N' TO WS-RULEMSTR-EOF
+           OPEN INPUT RULEMSTR
+           PERFORM UNTIL WS-RULEMSTR-EOF = 'Y'
+              READ RULEMSTR NEXT RECORD
+                     AT END
+                            MOVE 'Y' TO WS-RULEMSTR-EOF
+                     NOT AT END
+                            IF RULEMSTR-ACTIVE
+                               IF WS-DEP-CNT(RULEMSTR-PRE) LESS THAN
+                                  WS-MAX-SUCCESSOR-SLOTS
+                                      ADD 1 TO WS-RULE-CNT
+                                      ADD 1 TO WS-DEP-CNT(RULEMSTR-PRE)
+                                      MOVE RULEMSTR-SUC TO
+                                         WS-DEP-SUC(RULEMSTR-PRE,
+                                                 WS-DEP-CNT(RULEMSTR-PRE))
+                                      MOVE 'Y' TO
+                                         WS-ADJ-SUC(RULEMSTR-PRE,
+                                                    RULEMSTR-SUC)
+                                  ELSE
+                                      PERFORM REJECT-MASTER-RULE
+                               END-IF
+                            END-IF
+              END-READ
+           END-PERFORM
+           CLOSE RULEMSTR.
+
+      *> RULEMSTR-PRE already has WS-MAX-SUCCESSOR-SLOTS successors on
+      *> file -- log it to REJECT-OUT instead of overrunning WS-DEP-SUC.
+      *> Not sourced from INFILE, so build REJ-LINE-IMAGE from the key
+      *> instead of going through REJECT-LINE/WS-LINE-IMAGE.
+       REJECT-MASTER-RULE.
+           MOVE SPACES TO REJECT-RECORD
+           ADD 1 TO WS-REJECT-CNT
+           MOVE WS-REJECT-CNT TO REJ-LINE-NUM
+           MOVE 'MAXSUCC' TO REJ-REASON-CODE
+           STRING 'Page ' DELIMITED BY SIZE
+                  RULEMSTR-PRE DELIMITED BY SIZE
+                  ' exceeds ' DELIMITED BY SIZE
+                  WS-MAX-SUCCESSOR-SLOTS DELIMITED BY SIZE
+                  ' successor rules' DELIMITED BY SIZE
+                  INTO REJ-REASON-TEXT
+           STRING RULEMSTR-PRE DELIMITED BY SIZE
+                  '|' DELIMITED BY SIZE
+                  RULEMSTR-SUC DELIMITED BY SIZE
+                  ' (from RULEMSTR)' DELIMITED BY SIZE
+                  INTO REJ-LINE-IMAGE
+           WRITE REJECT-RECORD.
+
+      *> Restore WS-DEP/WS-DEP-CNT/WS-PROCESSING-DEPS and the record
+      *> number to resume at from 5.checkpoint, if one was left behind
+      *> by a prior run. SELECT OPTIONAL means a missing checkpoint
+      *> file just reads AT END immediately, and this is a normal,
+      *> non-restart start of run.
+       LOAD-CHECKPOINT.
+           MOVE 'N' TO WS-CKPT-EOF
+           OPEN INPUT CHECKPOINT-FILE
+           PERFORM UNTIL WS-CKPT-EOF = 'Y'
+              READ CHECKPOINT-FILE
+                     AT END
+                            MOVE 'Y' TO WS-CKPT-EOF
+                     NOT AT END
+                            PERFORM APPLY-CHECKPOINT-RECORD
+           END-PERFORM
+           CLOSE CHECKPOINT-FILE.
+
+       APPLY-CHECKPOINT-RECORD.
+           EVALUATE CKPT-REC-TYPE
+              WHEN 'HDR'
+                 MOVE CKPT-HDR-REC-NUM TO WS-RESTART-REC-NUM
+                 MOVE CKPT-HDR-PROC-DEPS TO WS-PROCESSING-DEPS
+                 MOVE CKPT-HDR-SUM TO WS-SUM
+                 MOVE CKPT-HDR-SUM-2 TO WS-SUM-2
+                 MOVE CKPT-HDR-RULE-CNT TO WS-RULE-CNT
+                 MOVE CKPT-HDR-UPDATE-CNT TO WS-UPDATE-CNT
+                 MOVE CKPT-HDR-CORRECT-CNT TO WS-CORRECT-CNT
+                 MOVE CKPT-HDR-TOPSORT-CNT TO WS-TOPSORT-CNT
+                 MOVE CKPT-HDR-CYCLE-CNT TO WS-CYCLE-CNT
+                 MOVE CKPT-HDR-DETAIL-LINE-NUM TO WS-DETAIL-LINE-NUM
+                 MOVE CKPT-HDR-REJECT-CNT TO WS-REJECT-CNT
+              WHEN 'DEP'
+      *> Bounded by WS-MAX-SUCCESSOR-SLOTS as well as CKPT-DEP-CNT so a
+      *> damaged checkpoint record can't overrun WS-DEP-SUC on restart.
+                 MOVE CKPT-DEP-CNT TO WS-DEP-CNT(CKPT-DEP-PRE)
+                 MOVE 1 TO WS-UNSTRING-PTR
+                 PERFORM VARYING WS-I FROM 1 BY 1
+                         UNTIL WS-I > CKPT-DEP-CNT
+                            OR WS-I > WS-MAX-SUCCESSOR-SLOTS
+                    UNSTRING CKPT-DEP-SUC-LIST DELIMITED BY ','
+                            INTO WS-UNSTRING-NUM
+                            WITH POINTER WS-UNSTRING-PTR
+                    END-UNSTRING
+                    MOVE WS-UNSTRING-NUM TO
+                       WS-DEP-SUC(CKPT-DEP-PRE, WS-I)
+                    MOVE 'Y' TO WS-ADJ-SUC(CKPT-DEP-PRE, WS-UNSTRING-NUM)
+                 END-PERFORM
+           END-EVALUATE.
+
+      *> Reposition INFILE by reading and discarding WS-RESTART-REC-NUM
+      *> records. LINE SEQUENTIAL has no relative-record START, so a
+      *> restart resynchronizes by record count instead.
+       SKIP-TO-CHECKPOINT.
+           PERFORM VARYING WS-SKIP-CTR FROM 1 BY 1
+                   UNTIL WS-SKIP-CTR > WS-RESTART-REC-NUM
+              READ INFILE INTO WS-LINE-RECORD
+                     AT END
+                            MOVE 'Y' TO WS-EOF
+              END-READ
+              ADD 1 TO WS-REC-NUM
+           END-PERFORM.
+
+      *> Write the current WS-DEP/WS-DEP-CNT/WS-PROCESSING-DEPS, the
+      *> running Part 1/Part 2 sums and control totals, and WS-REC-NUM
+      *> out to 5.checkpoint, overwriting whatever was left by the last
+      *> checkpoint -- so a restart resumes the totals as well as the
+      *> dependency table and record position.
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CKPT-RECORD
+           MOVE 'HDR' TO CKPT-REC-TYPE
+           MOVE WS-REC-NUM TO CKPT-HDR-REC-NUM
+           MOVE WS-PROCESSING-DEPS TO CKPT-HDR-PROC-DEPS
+           MOVE WS-SUM TO CKPT-HDR-SUM
+           MOVE WS-SUM-2 TO CKPT-HDR-SUM-2
+           MOVE WS-RULE-CNT TO CKPT-HDR-RULE-CNT
+           MOVE WS-UPDATE-CNT TO CKPT-HDR-UPDATE-CNT
+           MOVE WS-CORRECT-CNT TO CKPT-HDR-CORRECT-CNT
+           MOVE WS-TOPSORT-CNT TO CKPT-HDR-TOPSORT-CNT
+           MOVE WS-CYCLE-CNT TO CKPT-HDR-CYCLE-CNT
+           MOVE WS-DETAIL-LINE-NUM TO CKPT-HDR-DETAIL-LINE-NUM
+           MOVE WS-REJECT-CNT TO CKPT-HDR-REJECT-CNT
+           MOVE SPACES TO CKPT-DEP-SUC-LIST
+           MOVE 0 TO CKPT-DEP-PRE
+           MOVE 0 TO CKPT-DEP-CNT
+           WRITE CKPT-RECORD
+
+           PERFORM VARYING WS-CKPT-IDX FROM 1 BY 1 UNTIL WS-CKPT-IDX > 999
+              IF WS-DEP-CNT(WS-CKPT-IDX) > 0
+                 PERFORM WRITE-CKPT-DEP-LINE
+              END-IF
+           END-PERFORM
+
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-CKPT-DEP-LINE.
+           MOVE SPACES TO CKPT-RECORD
+           MOVE 'DEP' TO CKPT-REC-TYPE
+           MOVE WS-CKPT-IDX TO CKPT-DEP-PRE
+           MOVE WS-DEP-CNT(WS-CKPT-IDX) TO CKPT-DEP-CNT
+           MOVE SPACES TO CKPT-DEP-SUC-LIST
+           MOVE 1 TO WS-LIST-PTR
+           PERFORM VARYING WS-J FROM 1 BY 1
+                   UNTIL WS-J > WS-DEP-CNT(WS-CKPT-IDX)
+              STRING WS-DEP-SUC(WS-CKPT-IDX, WS-J) DELIMITED BY SIZE
+                     ',' DELIMITED BY SIZE
+                     INTO CKPT-DEP-SUC-LIST
+                     WITH POINTER WS-LIST-PTR
+              END-STRING
+           END-PERFORM
+           WRITE CKPT-RECORD.
+
+      *> OPEN OUTPUT with nothing written leaves CHECKPOINT-FILE
+      *> present but empty, so LOAD-CHECKPOINT's next run finds no HDR
+      *> record, WS-RESTART-REC-NUM stays zero, and that run starts
+      *> from the top of its own INFILE as an ordinary run should.
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
 
       *> Ordering incorrect. Do topological sort.
        TOPSORT.
 
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I = WS-N
+                                        OR WS-CYCLE-FOUND = 'Y'
               PERFORM FIND-NODE-W-NO-PREREQS
+              IF WS-CYCLE-FOUND NOT = 'Y'
       *> Swap WS-PAGE-NUM's elements at WS-I and WS-J
-              MOVE WS-PAGE-NUM(WS-I) TO WS-K
-              MOVE WS-PAGE-NUM(WS-J) TO WS-PAGE-NUM(WS-I)
-              MOVE WS-K TO WS-PAGE-NUM(WS-J)
+                 MOVE WS-PAGE-NUM(WS-I) TO WS-K
+                 MOVE WS-PAGE-NUM(WS-J) TO WS-PAGE-NUM(WS-I)
+                 MOVE WS-K TO WS-PAGE-NUM(WS-J)
+              END-IF
            END-PERFORM.
 
       *> Find the first element in WS-PAGE-NUM(WS-I..WS-N)
@@ -147,14 +774,10 @@
            PERFORM VARYING WS-J FROM WS-I BY 1 UNTIL WS-J = WS-N
               MOVE 'Y' TO WS-CORRECT
               PERFORM VARYING WS-K FROM WS-I BY 1 UNTIL WS-K = WS-N
-                     PERFORM VARYING WS-L FROM 1 BY 1
-                                   UNTIL WS-L >
-                                         WS-DEP-CNT(WS-PAGE-NUM(WS-K))
-                            IF WS-DEP-SUC(WS-PAGE-NUM(WS-K), WS-L) =
-                               WS-PAGE-NUM(WS-J)
-                                   MOVE 'N' TO WS-CORRECT
-                            END-IF
-                     END-PERFORM
+                     IF WS-ADJ-SUC(WS-PAGE-NUM(WS-K), WS-PAGE-NUM(WS-J))
+                        = 'Y'
+                            MOVE 'N' TO WS-CORRECT
+                     END-IF
               END-PERFORM
 
               IF WS-CORRECT = 'Y'
@@ -162,7 +785,11 @@
               END-IF
            END-PERFORM.
 
+      *> Rules form a cycle -- no page in this subarray has zero
+      *> remaining prerequisites. Flag it for PROCESS-UPDATE-RECORD
+      *> and let TOPSORT unwind instead of aborting the run; RC 4 is
+      *> raised at end of job (see WS-CYCLE-CNT) so operations can
+      *> still tell a run with skipped updates apart from a clean one.
            IF WS-J = WS-N
-              DISPLAY 'Found a cycle. Problem is impossible.'
-              STOP RUN
+              MOVE 'Y' TO WS-CYCLE-FOUND
            END-IF.
