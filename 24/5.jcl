@@ -0,0 +1,74 @@
+//AOCD05J  JOB (ACCT#),'AOC DAY 5 - PAGE ORDER',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*  RUN AOC-2024-DAY-05 (LOAD MODULE AOCD05, BUILT FROM 5.CBL)
+//*
+//*  RETURN CODES SET BY THE PROGRAM ITSELF:
+//*    RC=0   NORMAL COMPLETION, NO CYCLES.
+//*    RC=4   NORMAL COMPLETION, BUT ONE OR MORE UPDATE RECORDS HAD A
+//*           CYCLIC RULE SET AND WERE LOGGED TO EXCPOUT INSTEAD OF
+//*           BEING SORTED. STILL A CLEAN END OF JOB - STEP02 RUNS.
+//*
+//*  MAINT APPLIES THE DAY'S RULE-MASTER TRANSACTIONS (IF ANY ARE
+//*  WAITING IN TRANFILE) BEFORE STEP01 LOADS THE MASTER, SO ADDS/
+//*  CHANGES/DELETES QUEUED SINCE THE LAST RUN ARE ALREADY REFLECTED.
+//*
+//*  COND=(n,op,step) BYPASSES THE CURRENT STEP WHEN RC(step) op n IS
+//*  TRUE, SO THE THRESHOLD HAS TO BE STATED AS "SKIP ME IF THE PRIOR
+//*  STEP FAILED", NOT "RUN ME IF IT SUCCEEDED" -- GT, NOT LT, AGAINST
+//*  THE HIGHEST RC THAT STILL COUNTS AS NORMAL COMPLETION.
+//*
+//MAINT    EXEC PGM=AOCD05RM
+//STEPLIB  DD DSN=AOC.DAY05.LOADLIB,DISP=SHR
+//*
+//*  DISP=SHR WOULD REQUIRE RULEMSTR TO ALREADY BE CATALOGED, WHICH
+//*  ISN'T TRUE ON DAY ONE -- AOCD05RM'S OWN FILE-STATUS-35 HANDLING
+//*  CREATES IT ON FIRST USE (SAME REASON CKPTFILE BELOW USES MOD),
+//*  BUT ONLY IF JCL ALLOCATION SUCCEEDS FIRST, SO THIS HAS TO BE
+//*  MOD/CATLG/CATLG RATHER THAN SHR.
+//RULEMSTR DD DSN=AOC.DAY05.RULEMSTR,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=037,BLKSIZE=0)
+//TRANFILE DD DSN=AOC.DAY05.RULETRAN,DISP=SHR
+//MAINTLOG DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP01   EXEC PGM=AOCD05,COND=(4,GT,MAINT)
+//STEPLIB  DD DSN=AOC.DAY05.LOADLIB,DISP=SHR
+//RULEMSTR DD DSN=AOC.DAY05.RULEMSTR,DISP=SHR
+//INFILE   DD DSN=AOC.DAY05.INPUT,DISP=SHR
+//RPTOUT   DD DSN=AOC.DAY05.REPORT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=026,BLKSIZE=0)
+//DTLOUT   DD DSN=AOC.DAY05.DETAIL,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=2010,BLKSIZE=0)
+//REJOUT   DD DSN=AOC.DAY05.REJECT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=1056,BLKSIZE=0)
+//EXCPOUT  DD DSN=AOC.DAY05.EXCEPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=1056,BLKSIZE=0)
+//*
+//*  CHECKPOINT DATASET SURVIVES ACROSS RUNS SO A RESTART CAN PICK UP
+//*  PARTWAY THROUGH INFILE INSTEAD OF REPROCESSING FROM THE TOP.
+//*  DISP=MOD ON A ONE-TIME ALLOCATION LEAVES IT EMPTY UNTIL STEP01
+//*  FIRST WRITES A CHECKPOINT; SUBSEQUENT RUNS OVERWRITE IT IN PLACE.
+//*  AOCD05 EMPTIES IT AGAIN ITSELF ON ANY RUN THAT REACHES A CLEAN
+//*  END OF JOB, SO A FOLLOWING DAY'S ORDINARY RUN NEVER MISTAKES
+//*  ITSELF FOR A RESTART OF THIS RUN'S INFILE.
+//*
+//CKPTFILE DD DSN=AOC.DAY05.CKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=2095,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//*  STEP02 ONLY RUNS WHEN STEP01 CAME BACK 0-4 (NORMAL COMPLETION,
+//*  RC=4 INCLUDED, SINCE A SKIPPED CYCLIC UPDATE DOESN'T INVALIDATE
+//*  THE REST OF THE REPORT). ANYTHING HIGHER SKIPS DISTRIBUTION.
+//*
+//STEP02   EXEC PGM=IEBGENER,COND=(4,GT,STEP01)
+//SYSUT1   DD DSN=AOC.DAY05.REPORT,DISP=SHR
+//SYSUT2   DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
