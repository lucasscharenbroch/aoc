@@ -0,0 +1,14 @@
+      *> Record layout for RULEMSTR, the ORGANIZATION INDEXED dataset
+      *> both AOC-2024-DAY-05 (5.cbl) and AOC-2024-DAY-05-RULEMAINT
+      *> (5rulemaint.cbl) open against the same physical file.
+      *> COPY this member into both FDs instead of keeping two
+      *> independent literal 01 RULEMSTR-RECORD definitions that could
+      *> drift out of sync if either program's copy is widened later.
+       01 RULEMSTR-RECORD.
+              05 RULEMSTR-KEY.
+                     10 RULEMSTR-PRE PIC 999.
+                     10 RULEMSTR-SUC PIC 999.
+              05 RULEMSTR-STATUS PIC X.
+                     88 RULEMSTR-ACTIVE VALUE 'A'.
+                     88 RULEMSTR-INACTIVE VALUE 'I'.
+              05 RULEMSTR-DESC PIC X(30).
