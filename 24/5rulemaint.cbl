@@ -0,0 +1,232 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AOC-2024-DAY-05-RULEMAINT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> Same master 5.cbl loads dependencies from at start of run --
+      *> ASSIGN by ddname so a JCL step can point both programs at the
+      *> same allocated dataset.
+           SELECT RULEMSTR ASSIGN TO RULEMSTR
+                  ORGANIZATION INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS RULEMSTR-KEY
+                  FILE STATUS IS WS-RULEMSTR-STATUS.
+           SELECT TRANFILE ASSIGN TO TRANFILE
+                  LINE SEQUENTIAL.
+           SELECT MAINT-LOG ASSIGN TO MAINTLOG
+                  LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *> Master record layout is COPYed from RULEMSTR.cpy so this FD
+      *> and 5.cbl's FD RULEMSTR can't drift apart from each other.
+       FD RULEMSTR.
+           COPY RULEMSTR.
+
+      *> One transaction per line: TC|PRE|SUC|STATUS|DESC. TC is A
+      *> (add), C (change) or D (delete); STATUS/DESC apply to A and C
+      *> only and are ignored on D.
+       FD TRANFILE.
+       01 TRAN-RECORD.
+              05 TRAN-IMAGE PIC X(80).
+              05 TRAN-LAYOUT REDEFINES TRAN-IMAGE.
+                     10 TRAN-CODE PIC X.
+                     10 TRAN-DELIM-1 PIC X.
+                     10 TRAN-PRE PIC 999.
+                     10 TRAN-DELIM-2 PIC X.
+                     10 TRAN-SUC PIC 999.
+                     10 TRAN-DELIM-3 PIC X.
+                     10 TRAN-STATUS PIC X.
+                     10 TRAN-DELIM-4 PIC X.
+                     10 TRAN-DESC PIC X(30).
+                     10 FILLER PIC X(38).
+
+      *> One line per transaction applied or rejected, so an operator
+      *> can see exactly what happened without combing the job log.
+       FD MAINT-LOG.
+       01 MAINT-LOG-RECORD.
+              05 LOG-LINE-NUM PIC 9(6).
+              05 FILLER PIC X VALUE SPACE.
+              05 LOG-TRAN-CODE PIC X.
+              05 FILLER PIC X VALUE SPACE.
+              05 LOG-PRE PIC 999.
+              05 FILLER PIC X VALUE SPACE.
+              05 LOG-SUC PIC 999.
+              05 FILLER PIC X VALUE SPACE.
+              05 LOG-RESULT PIC X(9).
+              05 FILLER PIC X VALUE SPACE.
+              05 LOG-REASON-TEXT PIC X(40).
+              05 FILLER PIC X VALUE SPACE.
+      *> Raw echo of the transaction line, used in place of LOG-PRE/
+      *> LOG-SUC whenever TRAN-PRE/TRAN-SUC can't be trusted to hold
+      *> a numeric value -- moving unparseable bytes through PIC 999
+      *> fields would show the operator corrupted digits instead of
+      *> the actual bad value.
+              05 LOG-BAD-IMAGE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-RULEMSTR-STATUS PIC XX.
+       01 WS-TRAN-EOF PIC A VALUE 'N'.
+       01 WS-TRAN-LINE-NUM PIC 9(6) VALUE 0.
+       01 WS-TRAN-VALID PIC A.
+       01 WS-REASON-TEXT PIC X(40).
+       01 WS-ADD-CNT PIC 9(6) VALUE 0.
+       01 WS-CHANGE-CNT PIC 9(6) VALUE 0.
+       01 WS-DELETE-CNT PIC 9(6) VALUE 0.
+       01 WS-REJECT-CNT PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+           OPEN I-O RULEMSTR
+           IF WS-RULEMSTR-STATUS = '35'
+              CLOSE RULEMSTR
+              OPEN OUTPUT RULEMSTR
+              CLOSE RULEMSTR
+              OPEN I-O RULEMSTR
+           END-IF
+           OPEN INPUT TRANFILE
+           OPEN OUTPUT MAINT-LOG
+
+           PERFORM UNTIL WS-TRAN-EOF = 'Y'
+              READ TRANFILE INTO TRAN-RECORD
+                     AT END
+                            MOVE 'Y' TO WS-TRAN-EOF
+                     NOT AT END
+                            ADD 1 TO WS-TRAN-LINE-NUM
+                            PERFORM APPLY-TRANSACTION
+           END-PERFORM
+
+           CLOSE RULEMSTR.
+           CLOSE TRANFILE.
+           CLOSE MAINT-LOG.
+           DISPLAY 'Rules added:   ' WS-ADD-CNT.
+           DISPLAY 'Rules changed: ' WS-CHANGE-CNT.
+           DISPLAY 'Rules deleted: ' WS-DELETE-CNT.
+           DISPLAY 'Rejected:      ' WS-REJECT-CNT.
+           STOP RUN.
+
+      *> Validate one transaction line, then apply it by code: A adds
+      *> a new master record, C rewrites STATUS/DESC on an existing
+      *> one, D removes it outright. Bad codes, bad key numbers, an
+      *> add against a key that already exists, or a change/delete
+      *> against a key that doesn't, are all rejected to MAINT-LOG
+      *> instead of aborting the run.
+       APPLY-TRANSACTION.
+           MOVE 'Y' TO WS-TRAN-VALID
+           EVALUATE TRUE
+              WHEN TRAN-CODE NOT = 'A' AND TRAN-CODE NOT = 'C'
+                                    AND TRAN-CODE NOT = 'D'
+                 MOVE 'N' TO WS-TRAN-VALID
+                 MOVE 'Transaction code must be A, C or D'
+                    TO WS-REASON-TEXT
+              WHEN TRAN-DELIM-1 NOT = '|' OR TRAN-DELIM-2 NOT = '|'
+                                OR TRAN-DELIM-3 NOT = '|'
+                                OR TRAN-DELIM-4 NOT = '|'
+                 MOVE 'N' TO WS-TRAN-VALID
+                 MOVE 'Transaction line delimiters must be |'
+                    TO WS-REASON-TEXT
+              WHEN TRAN-PRE IS NOT NUMERIC OR TRAN-SUC IS NOT NUMERIC
+                 MOVE 'N' TO WS-TRAN-VALID
+                 MOVE 'PRE/SUC page number is not numeric'
+                    TO WS-REASON-TEXT
+              WHEN TRAN-PRE IS ZERO OR TRAN-SUC IS ZERO
+                 MOVE 'N' TO WS-TRAN-VALID
+                 MOVE 'PRE/SUC page number is zero'
+                    TO WS-REASON-TEXT
+           END-EVALUATE
+
+           IF WS-TRAN-VALID = 'N'
+              PERFORM LOG-REJECT
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE TRAN-PRE TO RULEMSTR-PRE
+           MOVE TRAN-SUC TO RULEMSTR-SUC
+
+           EVALUATE TRAN-CODE
+              WHEN 'A'
+                 PERFORM APPLY-ADD
+              WHEN 'C'
+                 PERFORM APPLY-CHANGE
+              WHEN 'D'
+                 PERFORM APPLY-DELETE
+           END-EVALUATE.
+
+       APPLY-ADD.
+           MOVE TRAN-STATUS TO RULEMSTR-STATUS
+           IF RULEMSTR-STATUS NOT = 'A' AND RULEMSTR-STATUS NOT = 'I'
+              MOVE 'A' TO RULEMSTR-STATUS
+           END-IF
+           MOVE TRAN-DESC TO RULEMSTR-DESC
+           WRITE RULEMSTR-RECORD
+           IF WS-RULEMSTR-STATUS = '00'
+              ADD 1 TO WS-ADD-CNT
+              MOVE 'ADDED' TO LOG-RESULT
+              MOVE SPACES TO WS-REASON-TEXT
+              PERFORM LOG-RESULT-LINE
+           ELSE
+              MOVE 'Add failed, key already on file'
+                 TO WS-REASON-TEXT
+              PERFORM LOG-REJECT
+           END-IF.
+
+       APPLY-CHANGE.
+           READ RULEMSTR
+           IF WS-RULEMSTR-STATUS = '00'
+              MOVE TRAN-STATUS TO RULEMSTR-STATUS
+              IF RULEMSTR-STATUS NOT = 'A' AND RULEMSTR-STATUS NOT = 'I'
+                 MOVE 'A' TO RULEMSTR-STATUS
+              END-IF
+              MOVE TRAN-DESC TO RULEMSTR-DESC
+              REWRITE RULEMSTR-RECORD
+              ADD 1 TO WS-CHANGE-CNT
+              MOVE 'CHANGED' TO LOG-RESULT
+              MOVE SPACES TO WS-REASON-TEXT
+              PERFORM LOG-RESULT-LINE
+           ELSE
+              MOVE 'Change failed, key not on file'
+                 TO WS-REASON-TEXT
+              PERFORM LOG-REJECT
+           END-IF.
+
+       APPLY-DELETE.
+           DELETE RULEMSTR RECORD
+           IF WS-RULEMSTR-STATUS = '00'
+              ADD 1 TO WS-DELETE-CNT
+              MOVE 'DELETED' TO LOG-RESULT
+              MOVE SPACES TO WS-REASON-TEXT
+              PERFORM LOG-RESULT-LINE
+           ELSE
+              MOVE 'Delete failed, key not on file'
+                 TO WS-REASON-TEXT
+              PERFORM LOG-REJECT
+           END-IF.
+
+       LOG-RESULT-LINE.
+           MOVE SPACES TO MAINT-LOG-RECORD
+           MOVE WS-TRAN-LINE-NUM TO LOG-LINE-NUM
+           MOVE TRAN-CODE TO LOG-TRAN-CODE
+           MOVE TRAN-PRE TO LOG-PRE
+           MOVE TRAN-SUC TO LOG-SUC
+           MOVE WS-REASON-TEXT TO LOG-REASON-TEXT
+           WRITE MAINT-LOG-RECORD.
+
+       LOG-REJECT.
+           ADD 1 TO WS-REJECT-CNT
+           MOVE SPACES TO MAINT-LOG-RECORD
+           MOVE WS-TRAN-LINE-NUM TO LOG-LINE-NUM
+           MOVE TRAN-CODE TO LOG-TRAN-CODE
+      *> TRAN-PRE/TRAN-SUC are only safe to move through the numeric
+      *> LOG-PRE/LOG-SUC fields once they're known to be numeric --
+      *> a bad-code or bad-delimiter reject can land here with
+      *> garbled bytes still sitting in those positions, so fall back
+      *> to echoing the whole raw line instead of corrupting digits.
+           IF TRAN-PRE IS NUMERIC AND TRAN-SUC IS NUMERIC
+              MOVE TRAN-PRE TO LOG-PRE
+              MOVE TRAN-SUC TO LOG-SUC
+           ELSE
+              MOVE TRAN-IMAGE TO LOG-BAD-IMAGE
+           END-IF
+           MOVE 'REJECTED' TO LOG-RESULT
+           MOVE WS-REASON-TEXT TO LOG-REASON-TEXT
+           WRITE MAINT-LOG-RECORD.
